@@ -1,8 +1,8 @@
-* Program to convert roman numerals to its equivalent decimal value.
-* Migrated from legacy Cobol code.
-* Author: Vanessa White
-* Course: CIS*3190
-* Date last edited: March 8th, 2015.
+*> Program to convert roman numerals to its equivalent decimal value.
+*> Migrated from legacy Cobol code.
+*> Author: Vanessa White
+*> Course: CIS*3190
+*> Date last edited: March 8th, 2015.
 
 identification division.
 program-id. getvalue.
@@ -11,8 +11,18 @@ input-output section.
 file-control.
 	select standard-input assign to keyboard.
 	select standard-output assign to display.
-	select ifile assign to filename
-		organization is line sequential.
+	select ifile assign to dynamic ifile-name
+		organization is line sequential
+		file status is ifile-status.
+	select ofile assign to "OFILE"
+		organization is line sequential
+		file status is ofile-status.
+	select restart-file assign to "RSTFILE"
+		organization is line sequential
+		file status is restart-status.
+	select reject-file assign to "REJFILE"
+		organization is line sequential
+		file status is rejfile-status.
 data division.
 file section.
 fd standard-input.
@@ -21,96 +31,194 @@ fd standard-output.
 	01 stdout-record   pic x(80).
 fd ifile.
 	01 input-record.
-		05 numeral 	pic x(30).
-		05 filename pic x(30).
+		05 numeral            pic x(30).
+		05 record-id          pic x(10).
+		05 transaction-date   pic 9(8).
+fd ofile.
+	01 output-record.
+		05 o-numeral          pic x(30).
+		05 o-record-id        pic x(10).
+		05 o-transaction-date pic 9(8).
+		05 o-value            pic -(8)9.
+		05 o-flag             pic x(7).
+fd restart-file.
+	01 restart-record.
+		05 restart-counter  pic 9(9).
+		05 restart-filename pic x(30).
+fd reject-file.
+	01 reject-record.
+		05 rj-numeral          pic x(30).
+		05 rj-record-id        pic x(10).
+		05 rj-transaction-date pic 9(8).
+		05 rj-reason           pic x(25).
 working-storage section.
 01 array-area.
 	02 letter pic x occurs 30 times.
+01 roman-table-literal.
+	05 filler pic x(6) value "1000M ".
+	05 filler pic x(6) value "0900CM".
+	05 filler pic x(6) value "0500D ".
+	05 filler pic x(6) value "0400CD".
+	05 filler pic x(6) value "0100C ".
+	05 filler pic x(6) value "0090XC".
+	05 filler pic x(6) value "0050L ".
+	05 filler pic x(6) value "0040XL".
+	05 filler pic x(6) value "0010X ".
+	05 filler pic x(6) value "0009IX".
+	05 filler pic x(6) value "0005V ".
+	05 filler pic x(6) value "0004IV".
+	05 filler pic x(6) value "0001I ".
+01 roman-table redefines roman-table-literal.
+	05 roman-entry occurs 13 times.
+		10 r-value    pic 9(4).
+		10 r-numeral  pic x(2).
 77	i pic S99 usage is computational.
-77	val pic S9(4) usage is computational.
+77	val pic S9(7) usage is computational.
 77	summation pic S9(8) usage is computational.
 77 	prev pic S9(8) usage is computational.
 77 	str pic x(30).
 77	eof-switch pic 9 value 1.
-77 	counter pic 999 value 0.
+77 	counter pic 9(9) value 0.
 77	invalidFlag pic 9 value 0.
+77	invalid-count pic 9(5) value 0.
+77	run-total pic S9(8) value 0 usage is computational.
+77	run-average pic S9(6)V99 value 0 usage is computational.
+77	run-average-edit pic -(6)9.99.
+77	dec-input pic 9(4) value 0.
+77	roman-result pic x(20) value spaces.
+77	rom-idx pic s99 usage is computational.
+77	rom-count pic s99 usage is computational.
+77	rom-ptr pic s9(4) usage is computational.
+77	prev-letter pic x value space.
+77	run-length pic 9 value 0.
+77	last-run-length pic 9 value 0.
+77	bar-pending pic 9 value 0.
+77	cur-tier pic 9 value 0.
+77	prev-tier pic 9 value 0.
+77	tier1-runs pic 9 value 0.
+77	tier2-runs pic 9 value 0.
+77	tier3-runs pic 9 value 0.
+77	tier4-runs pic 9 value 0.
+77	group-floor-tier pic 9 value 9.
+77	last-was-pair pic 9 value 0.
+77	restart-status pic xx.
+77	resume-from pic 9(9) value 0.
+77	checkpoint-interval pic 9(9) value 1000.
+77	checkpoint-mod pic 9(9) usage is computational.
+77	ifile-name pic x(30) value spaces.
+77	ifile-status pic xx.
+77	ifile-open-ok pic x value 'Y'.
+77	ofile-status pic xx.
+77	rejfile-status pic xx.
+77	output-open-ok pic x value 'Y'.
+77	reject-reason pic x(25) value spaces.
+77	processed-count pic 9(9) value 0.
+77	job-parm pic x(80) value spaces.
+77	batch-mode-code pic x value space.
 
 
 procedure division.
 
 	open input standard-input, output standard-output.
 
-*	Show an introduction to the program for the user
+*>	A job stream that supplies a PARM / SYSIN-style parameter card
+*>	(mode and filename, comma separated - e.g. "F,IFILE001") runs
+*>	straight through file mode with no operator prompts, and sets
+*>	RETURN-CODE so the scheduler can act on the outcome.
+	accept job-parm from command-line
+	if job-parm is not = spaces
+		perform batch-run
+		stop run
+	end-if
+
+*>	Show an introduction to the program for the user
 	display ""
 	display "Welcome to the Roman Numeral Convertor."
 	display "Enter a roman numeral statement and it will be converted to its equivalent decimal value"
 	display "Enter 'f' at anytime to read a file and convert the roman numeral values"
+	display "Enter 'd' at anytime to convert a decimal number to a roman numeral"
 	display "Enter 'q' at anytime to quit."
 	display ""
 
-* Continue to prompt the user to enter input until they type 'q'
+*> Continue to prompt the user to enter input until they type 'q'
 	perform until letter(i) = 'q'
 
 		move 0 to prev
 		move 1 to i
 		move 0 to summation
+		move 0 to invalidFlag
+		move space to prev-letter
+		move 0 to run-length
+		move 0 to last-run-length
+		move 0 to bar-pending
+		move 0 to prev-tier
+		move 0 to tier1-runs
+		move 0 to tier2-runs
+		move 0 to tier3-runs
+		move 0 to tier4-runs
+		move 9 to group-floor-tier
+		move 0 to last-was-pair
 
-		display "Enter roman numerals, read a (f)ile or (q)uit: " with no advancing
+		display "Enter roman numerals, read a (f)ile, a (d)ecimal number or (q)uit: " with no advancing
 		accept array-area
 
-*		Close the program if they 
+*>		Close the program if they 
 		if letter(1) = 'q' then
 				display ""
 				display "You chose to quit. Goodbye."
 				stop run
 		end-if 
 
-*	If the user chooses to read from a file
+*>	If the user chooses to read from a file
 		if letter(1) = 'f' then
 
-*		Prompt the user for a filename
+*>		Prompt the user for a filename
 			display ""
 			display "Please enter the filename: "
-			accept filename 
-			display "Filename: " filename
-			open input ifile
-
-*	Continue to read through the file and convert the roman numerals
-			perform
-				until eof-switch = 0
-				read ifile into array-area
-					at end move 0 to eof-switch
-				end-read
-
-				if eof-switch is not = 0
-					move numeral to array-area
-					perform getvalue
-					display numeral
-					display "Decimal Value: " summation
-					display ""
-
-					move 1 to i
-					move 0 to prev
-					move 0 to summation
-				end-if
-			end-perform
-			move 1 to eof-switch
-			close ifile
-*	If the user enters a roman numeral, just get its value
+			accept ifile-name
+			display "Filename: " ifile-name
+			perform process-file
+*>	If the user chooses to convert a decimal number to a roman numeral
 		else
+		if letter(1) = 'd' then
+			display ""
+			display "Please enter the decimal number: " with no advancing
+			accept dec-input
+			if dec-input > 3999
+				display "Decimal value too large to convert (max 3999)."
+				display ""
+			else
+				perform get-roman
+				display "Roman Numeral: " roman-result
+				display ""
+			end-if
+*>	If the user enters a roman numeral, just get its value
+		else
+			inspect array-area converting
+				"abcdefghijklmnopqrstuvwxyz"
+				to "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
 			perform getvalue
 			display "Decimal Value: " summation
 			display ""
-		end-if		
+		end-if
+		end-if
 	end-perform
 		
 	stop run.
 
 getvalue.
 
-*	Keep looping until at the end of the roman numeral
+*>	Keep looping until at the end of the roman numeral
 	perform until letter(i) = ' ' or invalidFlag = 1
 
+*>	A leading underscore marks a vinculum (bar) over the symbol
+*>	that follows it, multiplying that symbol's value by 1000 -
+*>	used for values past 3999 on older ledger documents.
+		if letter(i) = '_' then
+			move 1 to bar-pending
+			add 1 to i
+		else
+
 		evaluate letter(i)
 			when 'I'
 				move 1 to val
@@ -129,16 +237,427 @@ getvalue.
 			when other
 				display "Invalid Roman Numeral."
 				move 1 to invalidFlag
+				move "UNRECOGNIZED CHARACTER" to reject-reason
 		end-evaluate
 
+*>	Which place-value tier (thousands/hundreds/tens/units) this
+*>	symbol belongs to, so a later check can refuse a tier that has
+*>	already been used and closed out earlier in the numeral.
+		if invalidFlag is not = 1 then
+			evaluate letter(i)
+				when 'I' when 'V'
+					move 1 to cur-tier
+				when 'X' when 'L'
+					move 2 to cur-tier
+				when 'C' when 'D'
+					move 3 to cur-tier
+				when 'M'
+					move 4 to cur-tier
+			end-evaluate
+		end-if
+
+		if bar-pending = 1 then
+			multiply val by 1000 giving val
+		end-if
+
+*>	Track how many times the current symbol has repeated in a
+*>	row, remembering the completed run length of the symbol
+*>	that came before it, so subtractive pairs can be checked.
+		if invalidFlag is not = 1 then
+			if letter(i) = prev-letter then
+				add 1 to run-length
+			else
+				move run-length to last-run-length
+				move 1 to run-length
+			end-if
+
+*>		No symbol may repeat more than three times in a row, and
+*>		V, L and D may never repeat at all.
+			if run-length > 3 then
+				display "Invalid Roman Numeral - too many repeated symbols."
+				move 1 to invalidFlag
+				move "INVALID SEQUENCE" to reject-reason
+			end-if
+
+			if (letter(i) = 'V' or letter(i) = 'L' or letter(i) = 'D')
+					and run-length > 1 then
+				display "Invalid Roman Numeral - symbol cannot repeat."
+				move 1 to invalidFlag
+				move "INVALID SEQUENCE" to reject-reason
+			end-if
+		end-if
+
+		if invalidFlag is not = 1 then
+			if val > prev and prev-letter is not = space
+					and bar-pending = 0 then
+
+*>			A subtractive combination is only legal when exactly
+*>			one instance of the smaller symbol precedes it, and
+*>			only for the standard pairs.
+				if last-run-length is not = 1 then
+					display "Invalid Roman Numeral - invalid sequence."
+					move 1 to invalidFlag
+					move "INVALID SEQUENCE" to reject-reason
+				else
+					if (prev-letter = 'I' and letter(i) = 'V')
+					or (prev-letter = 'I' and letter(i) = 'X')
+					or (prev-letter = 'X' and letter(i) = 'L')
+					or (prev-letter = 'X' and letter(i) = 'C')
+					or (prev-letter = 'C' and letter(i) = 'D')
+					or (prev-letter = 'C' and letter(i) = 'M') then
+
+*>					A subtractive pair is only legal as the first
+*>					use of its tier - if that tier already had more
+*>					than just this pending symbol's own run before
+*>					it, the tier has already been used and closed
+*>					(e.g. "VIV", where units were already used by
+*>					the leading V before "IV" tries to reopen them).
+						evaluate prev-tier
+							when 1
+								if tier1-runs is not = 1
+									move 1 to invalidFlag
+									move "INVALID SEQUENCE" to reject-reason
+								end-if
+							when 2
+								if tier2-runs is not = 1
+									move 1 to invalidFlag
+									move "INVALID SEQUENCE" to reject-reason
+								end-if
+							when 3
+								if tier3-runs is not = 1
+									move 1 to invalidFlag
+									move "INVALID SEQUENCE" to reject-reason
+								end-if
+							when 4
+								if tier4-runs is not = 1
+									move 1 to invalidFlag
+									move "INVALID SEQUENCE" to reject-reason
+								end-if
+						end-evaluate
+						if invalidFlag = 1 then
+							display "Invalid Roman Numeral - invalid sequence."
+						end-if
+
+*>					A completed pair closes its tier's group for
+*>					good - the bigger symbol (e.g. the M in "CM")
+*>					is allowed to reuse an already-closed tier,
+*>					but nothing may extend the group further.
+						if invalidFlag is not = 1 then
+							move 1 to last-was-pair
+						end-if
+					else
+						display "Invalid Roman Numeral - invalid sequence."
+						move 1 to invalidFlag
+						move "INVALID SEQUENCE" to reject-reason
+					end-if
+				end-if
+			end-if
+		end-if
+
+*>	A symbol that is not simply repeating the run it follows, and is
+*>	not the bigger half of a legal subtractive pair (checked above),
+*>	is starting a fresh group.  That is only legal if the group it
+*>	belongs to is still the one currently open (e.g. the C in "DC",
+*>	following the D of the same hundreds group), or if its tier is
+*>	strictly lower than every tier closed so far - reopening a tier
+*>	that was already left behind (e.g. the trailing I in "IXI", or
+*>	the trailing C in "CDC") is not a legal roman numeral.
+		if invalidFlag is not = 1
+				and bar-pending = 0
+				and letter(i) is not = prev-letter
+				and not (val > prev and prev-letter is not = space) then
+			if cur-tier = prev-tier and last-was-pair = 0 then
+				continue
+			else
+				if cur-tier < group-floor-tier then
+					move cur-tier to group-floor-tier
+					move 0 to last-was-pair
+				else
+					display "Invalid Roman Numeral - invalid sequence."
+					move 1 to invalidFlag
+					move "INVALID SEQUENCE" to reject-reason
+				end-if
+			end-if
+		end-if
+
+*>	Record that this symbol's tier has now been used, once per new
+*>	run, so a later symbol cannot legally reopen the same tier.
+		if invalidFlag is not = 1 and bar-pending = 0 then
+			if run-length = 1 then
+				evaluate cur-tier
+					when 1 add 1 to tier1-runs
+					when 2 add 1 to tier2-runs
+					when 3 add 1 to tier3-runs
+					when 4 add 1 to tier4-runs
+				end-evaluate
+			end-if
+			move cur-tier to prev-tier
+		end-if
+
 		add val to summation
 
-		if val > prev then
+		if val > prev and bar-pending = 0 then
 			compute summation = summation - 2 * prev
 		end-if
 
+		move letter(i) to prev-letter
 		add 1 to i
 		move val to prev
+		move 0 to bar-pending
+
+		end-if
 
 	end-perform.
 
+*>	Convert a decimal number (dec-input) into its roman numeral
+*>	equivalent (roman-result) by repeatedly taking the largest
+*>	table entry that still fits.
+get-roman.
+
+	move spaces to roman-result
+	move 1 to rom-idx
+	move 1 to rom-ptr
+
+	perform until rom-idx > 13 or dec-input = 0
+
+		if dec-input >= r-value(rom-idx) then
+			compute rom-count = dec-input / r-value(rom-idx)
+			compute dec-input = dec-input - rom-count * r-value(rom-idx)
+
+			perform rom-count times
+				string r-numeral(rom-idx) delimited by space
+					into roman-result
+					with pointer rom-ptr
+				end-string
+			end-perform
+		else
+			add 1 to rom-idx
+		end-if
+
+	end-perform.
+
+*>	Read ifile-name from end to end, converting each numeral and
+*>	writing ofile/reject-file, then print the batch summary.  Shared
+*>	by the interactive (f) option and the unattended batch entry
+*>	point so both run the file exactly the same way.
+process-file.
+
+	move 'Y' to ifile-open-ok
+	open input ifile
+	if ifile-status is not = "00" then
+		display "Unable to open input file """ ifile-name
+			""" - file status " ifile-status "."
+		move 'N' to ifile-open-ok
+	else
+		move 0 to counter
+		move 0 to invalid-count
+		move 0 to processed-count
+		move 0 to run-total
+		move 1 to i
+		move 0 to prev
+		move 0 to summation
+		move 0 to invalidFlag
+		move space to prev-letter
+		move 0 to run-length
+		move 0 to last-run-length
+		move 0 to bar-pending
+		move 0 to prev-tier
+		move 0 to tier1-runs
+		move 0 to tier2-runs
+		move 0 to tier3-runs
+		move 0 to tier4-runs
+		move 9 to group-floor-tier
+		move 0 to last-was-pair
+
+*>		Pick up any checkpoint left by a prior, interrupted run of
+*>		this same file so already-processed records are skipped -
+*>		a checkpoint left by a run against a different file is
+*>		ignored, since it does not describe this file's position.
+		open input restart-file
+		if restart-status = "00" then
+			read restart-file into restart-record
+			if restart-filename = ifile-name
+				move restart-counter to resume-from
+			else
+				move 0 to resume-from
+			end-if
+			close restart-file
+		else
+			move 0 to resume-from
+		end-if
+
+*>		Resuming past a checkpoint means an earlier run already
+*>		wrote its share of OFILE/REJECT-FILE - open for append
+*>		instead of truncating those records away.  A fresh run
+*>		(no checkpoint) still opens for output as before.
+		move 'Y' to output-open-ok
+		if resume-from > 0 then
+			open extend ofile
+			open extend reject-file
+		else
+			open output ofile
+			open output reject-file
+		end-if
+		if ofile-status is not = "00" or rejfile-status is not = "00" then
+			display "Unable to open output file - ofile status "
+				ofile-status ", reject file status " rejfile-status "."
+			move 'N' to output-open-ok
+		end-if
+
+		if output-open-ok = 'N' then
+			continue
+		else
+
+*>	Continue to read through the file and convert the roman numerals
+		perform
+			until eof-switch = 0
+			read ifile into array-area
+				at end move 0 to eof-switch
+			end-read
+
+			if eof-switch is not = 0
+				add 1 to counter
+
+				if counter > resume-from
+					add 1 to processed-count
+					move spaces to reject-reason
+					move numeral to array-area
+					inspect array-area converting
+						"abcdefghijklmnopqrstuvwxyz"
+						to "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+					perform getvalue
+					display numeral
+					display "Decimal Value: " summation
+					display ""
+
+					move numeral to o-numeral
+					move record-id to o-record-id
+					move transaction-date to o-transaction-date
+					move summation to o-value
+					if invalidFlag = 1
+						add 1 to invalid-count
+						move "INVALID" to o-flag
+						move numeral to rj-numeral
+						move record-id to rj-record-id
+						move transaction-date to rj-transaction-date
+						move reject-reason to rj-reason
+						write reject-record
+					else
+						add summation to run-total
+						move "VALID  " to o-flag
+					end-if
+					write output-record
+
+					move 1 to i
+					move 0 to prev
+					move 0 to summation
+					move 0 to invalidFlag
+					move space to prev-letter
+					move 0 to run-length
+					move 0 to last-run-length
+					move 0 to bar-pending
+					move 0 to prev-tier
+					move 0 to tier1-runs
+					move 0 to tier2-runs
+					move 0 to tier3-runs
+					move 0 to tier4-runs
+					move 9 to group-floor-tier
+					move 0 to last-was-pair
+				end-if
+
+*>				Checkpoint the run's position every N records so a
+*>				rerun after an abend can skip straight past this
+*>				point, tagging the checkpoint with the file it
+*>				belongs to so a later run against a different file
+*>				cannot mistake it for its own position.
+				compute checkpoint-mod =
+					counter - (counter / checkpoint-interval
+						* checkpoint-interval)
+				if checkpoint-mod = 0 then
+					open output restart-file
+					move counter to restart-counter
+					move ifile-name to restart-filename
+					write restart-record
+					close restart-file
+				end-if
+			end-if
+		end-perform
+		move 1 to eof-switch
+		close ifile
+		close ofile
+		close reject-file
+
+*>		The run completed, so clear the checkpoint - a future run
+*>		against this file should start from the beginning again.
+		open output restart-file
+		move 0 to restart-counter
+		move ifile-name to restart-filename
+		write restart-record
+		close restart-file
+
+*>	Print a batch summary for the run now that ifile is exhausted
+		display ""
+		display "Batch Summary"
+		display "------------------------------"
+		display "Records Processed: " processed-count
+		display "Records Invalid:   " invalid-count
+		display "Sum of Values:      " run-total
+		if processed-count > invalid-count
+			compute run-average =
+				run-total / (processed-count - invalid-count)
+		else
+			move 0 to run-average
+		end-if
+		move run-average to run-average-edit
+		display "Average Value:      " run-average-edit
+		display ""
+		end-if
+	end-if.
+
+*>	Unattended batch entry point.  Takes its mode and filename from a
+*>	JCL PARM / SYSIN-style parameter card (e.g. "F,IFILE001") up
+*>	front instead of prompting, runs file mode straight through with
+*>	no ACCEPTs, and leaves a RETURN-CODE behind for the job scheduler:
+*>	0 = all records valid, 4 = some rejected, 8 = none processed or
+*>	all rejected, 12 = the input file could not be opened, 16 = the
+*>	parameter card itself was not recognized.
+batch-run.
+
+	move spaces to ifile-name
+	unstring job-parm delimited by ","
+		into batch-mode-code ifile-name
+	end-unstring
+	inspect batch-mode-code converting "f" to "F"
+
+	if batch-mode-code = 'F' then
+		perform process-file
+		if ifile-open-ok = 'N' or output-open-ok = 'N'
+			move 12 to return-code
+		else
+			if processed-count = 0
+*>				Nothing converted this run is only a failure if
+*>				the file was not already finished off by an
+*>				earlier checkpointed run - a checkpoint that
+*>				already reached the end of the file is success.
+				if counter > 0 and resume-from >= counter
+					move 0 to return-code
+				else
+					move 8 to return-code
+				end-if
+			else
+				if invalid-count = processed-count
+					move 8 to return-code
+				else
+					if invalid-count = 0
+						move 0 to return-code
+					else
+						move 4 to return-code
+					end-if
+				end-if
+			end-if
+		end-if
+	else
+		display "Invalid batch parameter - expecting mode,filename."
+		move 16 to return-code
+	end-if.
+
